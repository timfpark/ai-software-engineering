@@ -0,0 +1,11 @@
+      ******************************************************************
+      * WSFST - Common file status field.
+      *
+      *    Replace :tag: with the file name this status belongs to,
+      *    e.g. COPY WSFST REPLACING ==:tag:== BY ==EmpRpt==.
+      ******************************************************************
+           05  WS-:tag:-Status                PIC X(02).
+               88  WS-:tag:-Status-OK             VALUE "00".
+               88  WS-:tag:-Status-EOF            VALUE "10".
+               88  WS-:tag:-Status-DUP-KEY        VALUE "22".
+               88  WS-:tag:-Status-NOT-FOUND      VALUE "23".
