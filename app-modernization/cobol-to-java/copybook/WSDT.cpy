@@ -0,0 +1,18 @@
+      ******************************************************************
+      * WSDT - Common current-date-and-time field group, laid out to
+      *        match FUNCTION CURRENT-DATE so it can be MOVEd straight
+      *        into this group.
+      *
+      *    Replace :tag: with a short prefix for this field group,
+      *    e.g. COPY WSDT REPLACING ==:tag:== BY ==CDT==.
+      ******************************************************************
+           05  :tag:-Date.
+               10  :tag:-Year                PIC 9(4).
+               10  :tag:-Month               PIC 9(2).
+               10  :tag:-Day                 PIC 9(2).
+           05  :tag:-Time.
+               10  :tag:-Hours               PIC 9(2).
+               10  :tag:-Minutes             PIC 9(2).
+               10  :tag:-Seconds             PIC 9(2).
+               10  :tag:-Hundredths          PIC 9(2).
+           05  :tag:-Diff-From-GMT           PIC X(05).
