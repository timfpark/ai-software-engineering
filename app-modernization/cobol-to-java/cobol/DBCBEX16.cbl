@@ -21,10 +21,124 @@
       *    When called, it passes them up to the calling program which
       *    then uses them to make the connection to the server.
       *
+      *    GETDBID also takes a PROD/TEST/UAT indicator (LS-Environment,
+      *    from the calling PARM) and hands back the target subsystem
+      *    name to connect to along with the userid/password, so one
+      *    load module can run against any of the three without a
+      *    recompile.
+      *
       * Maintenance Log
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2020-08-29 dastagg       Created to learn.
+      * 2026-08-08 dastagg       Added department control breaks and
+      *                          subtotals to EMPRPT; DB1-C1 now
+      *                          ORDER BY WORKDEPT, EMPNO so the break
+      *                          logic sees every department together.
+      * 2026-08-08 dastagg       Added RESTRT checkpoint/restart support
+      *                          for the employee read.
+      * 2026-08-08 dastagg       Added PARM-driven selection (a
+      *                          department, or an employee-number
+      *                          range) via LS-Parm-Data.
+      * 2026-08-08 dastagg       Added EMPEXTR comma-delimited extract
+      *                          file alongside EMPRPT.
+      * 2026-08-08 dastagg       Added pre/post row-count reconciliation
+      *                          (expected vs. reported) against VEMP.
+      * 2026-08-08 dastagg       Added RUNHIST persistent run-history
+      *                          log, appended to on every execution.
+      * 2026-08-08 dastagg       Added EXCPFL exception log and
+      *                          continue-on-error handling for bad
+      *                          FETCH rows instead of aborting the job.
+      * 2026-08-08 dastagg       GETDBID now also takes an environment
+      *                          indicator (PROD/TEST/UAT) and returns
+      *                          the target subsystem, so one load
+      *                          module can run against any of the
+      *                          three without a recompile.
+      * 2026-08-08 dastagg       Added DB1-C2, an alternate cursor for
+      *                          an alphabetical (LASTNAME, FIRSTNME)
+      *                          roster mode, selectable via
+      *                          LS-Sort-Mode.
+      * 2026-08-08 dastagg       Added DEPTSUM department headcount
+      *                          summary report, produced from the same
+      *                          VEMP pass as EMPRPT.
+      * 2026-08-08 dastagg       Fixed restart processing so the RESTRT
+      *                          checkpoint is read before DB1-C1/DB1-C2
+      *                          is opened (the restart WHERE predicate
+      *                          was being evaluated against un-set host
+      *                          variables); EMPRPT/EMPEXTR now extend
+      *                          instead of re-creating on a restart
+      *                          run; guarded the DEPTSUM accumulator
+      *                          table against overflow past 50
+      *                          departments; EXCPFL now names whichever
+      *                          cursor was active; OPEN INPUT RESTRT is
+      *                          now status-checked so a restart request
+      *                          with no prior checkpoint file falls
+      *                          back to a fresh run instead of
+      *                          abending.
+      * 2026-08-08 dastagg       EMPRPT/EMPEXTR only extend on restart
+      *                          when a checkpoint was actually found;
+      *                          the dept-break/subtotal state and the
+      *                          DEPTSUM table are now also checkpointed
+      *                          so a restart doesn't misreport them;
+      *                          RUNHIST now logs the FETCH loop's own
+      *                          final SQLCODE instead of whatever
+      *                          CLOSE/CONNECT RESET happened to return;
+      *                          EMPEXTR-Record is cleared before each
+      *                          STRING so short rows don't retain
+      *                          trailing bytes from a longer prior row.
+      * 2026-08-09 dastagg       Fixed the RESTRT checkpoint write to
+      *                          happen after a row is printed/
+      *                          extracted/summarized instead of the
+      *                          instant it's fetched - it was being
+      *                          written a full iteration early, so an
+      *                          interruption between a fetch and the
+      *                          next iteration dropped that row from
+      *                          every output on restart; RUNHIST's
+      *                          final SQLCODE is now captured the
+      *                          moment a FETCH returns, before the
+      *                          fatal-SQLCODE path forces it to 100;
+      *                          RUNHIST now probes with OPEN EXTEND
+      *                          and falls back to OPEN OUTPUT so the
+      *                          very first run creates the file
+      *                          instead of silently never writing to
+      *                          it; DEPTSUM's "since restart only"
+      *                          note now only prints when a checkpoint
+      *                          was actually found, not on every
+      *                          restart request; widened the
+      *                          reconciliation footer's expected/
+      *                          reported counts past 3 digits.
+      * 2026-08-09 dastagg       Moved the VEMP row-count check ahead
+      *                          of the cursor OPEN so it counts before
+      *                          DB1-C1/DB1-C2 starts fetching; a
+      *                          failed CONNECT now logs to RUNHIST and
+      *                          sets RETURN-CODE before ending the run
+      *                          instead of exiting silently; a PARTIAL
+      *                          report now sets RETURN-CODE so a
+      *                          scheduler can see it without opening
+      *                          EMPRPT; widened the employee/restart/
+      *                          run-history counters past 9999 rows;
+      *                          RUNHIST now carries the exception
+      *                          count; tied the department table's
+      *                          OCCURS bound to its VALUE 50 so the
+      *                          two can't drift apart; pulled the
+      *                          DEPTSUM print loop into its own
+      *                          paragraph; a clean end of job now
+      *                          truncates RESTRT instead of letting it
+      *                          grow across every restart cycle.
+      * 2026-08-09 dastagg       End-of-job's department subtotal now
+      *                          only prints for a finished department
+      *                          on the default-sort cursor, not on a
+      *                          partial run or a name-sort restart;
+      *                          closed the gap between
+      *                          SQL-STATUS-NOT-FOUND and
+      *                          SQL-STATUS-WARNING so SQLCODE=100
+      *                          can't be read as either one depending
+      *                          on WHEN-clause order; the recoverable-
+      *                          warning FETCH retry no longer calls
+      *                          itself, it loops; RESTRT now records
+      *                          the selection/sort PARM a checkpoint
+      *                          was taken under and a restart whose
+      *                          PARM doesn't match refuses to resume.
       * 20XX-XX-XX               If you change me, change this.
       *
       **********************************************************
@@ -43,6 +157,31 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-EmpRpt-Status.
 
+           SELECT RESTRT
+           ASSIGN TO RESTRT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-Restrt-Status.
+
+           SELECT EMPEXTR
+           ASSIGN TO EMPEXTR
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-EmpExtr-Status.
+
+           SELECT RUNHIST
+           ASSIGN TO RUNHIST
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-Runhist-Status.
+
+           SELECT EXCPFL
+           ASSIGN TO EXCPFL
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-Excpfl-Status.
+
+           SELECT DEPTSUM
+           ASSIGN TO DEPTSUM
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-DeptSum-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPRPT
@@ -50,6 +189,65 @@
            BLOCK CONTAINS 0 RECORDS.
        01  Print-Line        PIC X(131).
 
+       FD  RESTRT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RESTRT-Record.
+           12 RESTRT-Last-Work-Dept    PIC X(03).
+           12 RESTRT-Last-Emp-Number   PIC X(06).
+           12 RESTRT-Last-Name         PIC X(15).
+           12 RESTRT-First-Name        PIC X(12).
+           12 RESTRT-Record-Cnt        PIC 9(9).
+           12 RESTRT-Page-Cnt          PIC 9(4).
+           12 RESTRT-Line-Cnt          PIC 9(4).
+           12 RESTRT-Prev-Work-Dept    PIC X(03).
+           12 RESTRT-Dept-Emp-Cnt      PIC 9(4).
+      *    Echoes the PARM that produced this checkpoint, so a restart
+      *    run can be compared against it (see
+      *    1300-Process-Restart-Checkpoint) - a restart given a
+      *    different selection or sort PARM than the interrupted run
+      *    would resume from this position against a different
+      *    WHERE/ORDER BY and silently drop or duplicate rows.
+           12 RESTRT-Select-Mode       PIC X(01).
+           12 RESTRT-Select-Dept       PIC X(03).
+           12 RESTRT-Select-Emp-Low    PIC X(06).
+           12 RESTRT-Select-Emp-High   PIC X(06).
+           12 RESTRT-Sort-Mode         PIC X(01).
+
+       FD  EMPEXTR
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EMPEXTR-Record        PIC X(60).
+
+       FD  RUNHIST
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RUNHIST-Record.
+           12 RUNHIST-Run-YY           PIC 9(4).
+           12 RUNHIST-Run-MM           PIC 9(2).
+           12 RUNHIST-Run-DD           PIC 9(2).
+           12 RUNHIST-Run-HH           PIC 9(2).
+           12 RUNHIST-Run-MI           PIC 9(2).
+           12 RUNHIST-Run-SS           PIC 9(2).
+           12 RUNHIST-Record-Cnt       PIC 9(9).
+           12 RUNHIST-Page-Cnt         PIC 9(4).
+           12 RUNHIST-Final-SQLCODE    PIC S9(9).
+           12 RUNHIST-Exception-Cnt    PIC 9(4).
+           12 RUNHIST-Partial-Flag     PIC X(01).
+
+       FD  EXCPFL
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXCPFL-Record.
+           12 EXCPFL-Emp-Number        PIC X(06).
+           12 EXCPFL-SQLCODE           PIC S9(9).
+           12 EXCPFL-Message           PIC X(60).
+
+       FD  DEPTSUM
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DeptSum-Print-Line          PIC X(131).
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL
@@ -70,21 +268,143 @@
                            LASTNAME,
                            WORKDEPT
                     FROM VEMP
+                    WHERE (:HV-Select-Dept = SPACES
+                           OR WORKDEPT = :HV-Select-Dept)
+                      AND (:HV-Select-Emp-Low = SPACES
+                           OR EMPNO >= :HV-Select-Emp-Low)
+                      AND (:HV-Select-Emp-High = SPACES
+                           OR EMPNO <= :HV-Select-Emp-High)
+                      AND (:HV-Restart-Emp-Number = SPACES
+                           OR WORKDEPT > :HV-Restart-Work-Dept
+                           OR (WORKDEPT = :HV-Restart-Work-Dept
+                               AND EMPNO > :HV-Restart-Emp-Number))
+                    ORDER BY WORKDEPT, EMPNO
+           END-EXEC.
+
+      *    DB1-C2 is the alternate alphabetical-roster cursor, selected
+      *    at runtime via LS-Sort-Mode (see 9818-Open-Cursor-DB1).
+           EXEC SQL DECLARE DB1-C2 CURSOR FOR
+                    SELECT EMPNO,
+                           FIRSTNME,
+                           MIDINIT,
+                           LASTNAME,
+                           WORKDEPT
+                    FROM VEMP
+                    WHERE (:HV-Select-Dept = SPACES
+                           OR WORKDEPT = :HV-Select-Dept)
+                      AND (:HV-Select-Emp-Low = SPACES
+                           OR EMPNO >= :HV-Select-Emp-Low)
+                      AND (:HV-Select-Emp-High = SPACES
+                           OR EMPNO <= :HV-Select-Emp-High)
+                      AND (:HV-Restart-Emp-Number = SPACES
+                           OR LASTNAME > :HV-Restart-Last-Name
+                           OR (LASTNAME = :HV-Restart-Last-Name
+                               AND FIRSTNME > :HV-Restart-First-Name))
+                    ORDER BY LASTNAME, FIRSTNME
            END-EXEC.
 
        01 WS-SQL-STATUS                PIC S9(9) COMP-5.
           88 SQL-STATUS-OK             VALUE    0.
           88 SQL-STATUS-NOT-FOUND      VALUE  100.
           88 SQL-STATUS-DUP            VALUE -803.
+      *    100 (cursor exhausted) is deliberately excluded from this
+      *    range - it is covered by SQL-STATUS-NOT-FOUND above, and the
+      *    two must stay disjoint so a positive SQLCODE is never both a
+      *    "keep going" warning and "no more rows" at the same time,
+      *    regardless of which WHEN clause an EVALUATE happens to list
+      *    first.
+          88 SQL-STATUS-WARNING        VALUE 1 THRU 99, 101 THRU 99999.
+
+      *    Captured off WS-SQL-STATUS the moment the FETCH loop in
+      *    2000-Process ends, before 3000-End-Job's CLOSE/CONNECT RESET
+      *    overwrite WS-SQL-STATUS with their own (usually zero) codes.
+       01 WS-Final-Fetch-SQLCODE       PIC S9(9) COMP-5 VALUE ZERO.
 
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==EmpRpt==.
+           COPY WSFST REPLACING ==:tag:== BY ==Restrt==.
+           COPY WSFST REPLACING ==:tag:== BY ==EmpExtr==.
+           COPY WSFST REPLACING ==:tag:== BY ==Runhist==.
+           COPY WSFST REPLACING ==:tag:== BY ==Excpfl==.
+           COPY WSFST REPLACING ==:tag:== BY ==DeptSum==.
 
        01  CURRENT-DATE-AND-TIME.
            COPY WSDT REPLACING ==:tag:== BY ==CDT==.
 
        01  WS-Counters.
-           12 WS-Employee-Record-Cnt  PIC 9(4) COMP.
+           12 WS-Employee-Record-Cnt  PIC 9(9) COMP.
+           12 WS-Dept-Employee-Cnt    PIC 9(4) COMP VALUE ZEROES.
+
+       01  WS-Control-Break-Fields.
+           12 WS-Prev-Work-Dept       PIC X(03) VALUE SPACES.
+
+       01  HV-DB-Connection-Info.
+           12 HV-DB-Target            PIC X(08).
+           12 HV-DB-Userid            PIC X(18).
+           12 HV-DB-Password          PIC X(18).
+
+       01  HV-Reconciliation.
+           12 HV-Expected-Row-Cnt     PIC S9(9) COMP.
+
+       01  HV-Selection-Criteria.
+           12 HV-Select-Dept          PIC X(03) VALUE SPACES.
+           12 HV-Select-Emp-Low       PIC X(06) VALUE SPACES.
+           12 HV-Select-Emp-High      PIC X(06) VALUE SPACES.
+
+       01  HV-Restart-Criteria.
+           12 HV-Restart-Work-Dept    PIC X(03) VALUE SPACES.
+           12 HV-Restart-Emp-Number   PIC X(06) VALUE SPACES.
+           12 HV-Restart-Last-Name    PIC X(15) VALUE SPACES.
+           12 HV-Restart-First-Name   PIC X(12) VALUE SPACES.
+
+       01  WS-Restart-Fields.
+           12 WS-Restart-Found-Ckpt   PIC X(01) VALUE "N".
+              88 WS-Restart-Checkpoint-Found VALUE "Y".
+           12 WS-Restart-Parm-Mismatch PIC X(01) VALUE "N".
+              88 WS-Restart-Parm-Is-Mismatched VALUE "Y".
+
+      *    WS-Dept-Table-Max-Entries is the single source of truth for
+      *    this table's capacity - WS-Dept-Table-Max and the OCCURS
+      *    bound below both derive from it so a future change to one
+      *    can't silently desync from the other.
+       78  WS-Dept-Table-Max-Entries   VALUE 50.
+
+       01  WS-Dept-Summary-Table.
+           12 WS-Dept-Table-Cnt       PIC 9(3) COMP VALUE ZEROES.
+           12 WS-Dept-Table-Max       PIC 9(3) COMP
+                                       VALUE WS-Dept-Table-Max-Entries.
+           12 WS-Dept-Grand-Total     PIC 9(6) COMP VALUE ZEROES.
+           12 WS-Dept-Table-Entry     OCCURS 1 TO
+                                       WS-Dept-Table-Max-Entries TIMES
+                                       DEPENDING ON WS-Dept-Table-Cnt
+                                       INDEXED BY WS-Dept-Idx.
+              16 WS-Dept-Table-Code       PIC X(03).
+              16 WS-Dept-Table-Headcount  PIC 9(6) COMP.
+
+       01  DS-Page-Header               PIC X(040)
+           VALUE "Department Headcount Summary".
+
+       01  DS-Column-Header.
+           12 FILLER   PIC X(004) VALUE "Dept".
+           12 FILLER   PIC X(004) VALUE SPACES.
+           12 FILLER   PIC X(009) VALUE "Headcount".
+
+       01  DS-Detail-Line.
+           12 DS-Dept-Code      PIC X(03).
+           12 FILLER            PIC X(005) VALUE SPACES.
+           12 DS-Dept-Headcount PIC ZZZ,ZZ9.
+
+       01  DS-Total-Line.
+           12 FILLER            PIC X(008) VALUE "Total:  ".
+           12 DS-Grand-Total    PIC ZZZ,ZZ9.
+
+       01  DS-Restart-Note      PIC X(070) VALUE
+           "*** NOTE: Restarted run - counts are since restart only".
+
+       01  WS-Exception-Fields.
+           12 WS-Report-Partial-Flag  PIC X(01) VALUE "N".
+              88 WS-Report-Is-Partial    VALUE "Y".
+           12 WS-Exception-Cnt        PIC 9(4) COMP VALUE ZEROES.
 
        01  R1-Counters.
            12 R1-Max-Lines         PIC 9(4) COMP VALUE 60.
@@ -147,17 +467,60 @@
            12 R1-Work-Dept            PIC X(03).
            12 FILLER                  PIC X(001) VALUE SPACES.
 
+       01  R1-Dept-Header.
+           12 FILLER              PIC X(011) VALUE "Department:".
+           12 FILLER              PIC X(001) VALUE SPACE.
+           12 R1-DH-Work-Dept     PIC X(003).
+
+       01  R1-Dept-Subtotal.
+           12 FILLER              PIC X(021)
+              VALUE "Employees in Dept ".
+           12 R1-DS-Work-Dept     PIC X(003).
+           12 FILLER              PIC X(002) VALUE ": ".
+           12 R1-DS-Dept-Cnt      PIC ZZ9.
+
        01  R1-Footer1.
            12 FILLER             PIC X(036)
               VALUE "Number of Employees in this Report: ".
            12 FILLER             PIC X VALUE SPACE.
-           12 R1-Total-Recs-Read PIC ZZ9.
+           12 R1-Total-Recs-Read PIC ZZZZZZZZ9.
+
+       01  R1-Footer2-Recon.
+           12 FILLER             PIC X(009) VALUE "Expected ".
+           12 R1-FR-Expected-Cnt PIC ZZZZ9.
+           12 FILLER             PIC X(011) VALUE " / Reported".
+           12 FILLER             PIC X(001) VALUE SPACE.
+           12 R1-FR-Reported-Cnt PIC ZZZZ9.
+           12 FILLER             PIC X(003) VALUE " - ".
+           12 R1-FR-Result       PIC X(008).
+
+       01  R1-Footer3-Partial    PIC X(060) VALUE
+           "*** Report is PARTIAL - see exception log EXCPFL ***".
 
        01 EOJ-Display-Messages.
            12 EOJ-End-Message PIC X(042) VALUE
               "*** Program DCBCEX16 - End of Run Messages".
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-Parm-Data.
+           12 LS-Restart-Indicator    PIC X(01).
+              88 LS-Restart-Requested    VALUE "Y".
+           12 LS-Select-Mode          PIC X(01).
+              88 LS-Select-All           VALUE "A".
+              88 LS-Select-By-Dept       VALUE "D".
+              88 LS-Select-By-Range      VALUE "R".
+           12 LS-Select-Dept          PIC X(03).
+           12 LS-Select-Emp-Low       PIC X(06).
+           12 LS-Select-Emp-High      PIC X(06).
+           12 LS-Environment          PIC X(04).
+              88 LS-Env-Prod             VALUE "PROD".
+              88 LS-Env-Test             VALUE "TEST".
+              88 LS-Env-Uat              VALUE "UAT ".
+           12 LS-Sort-Mode            PIC X(01).
+              88 LS-Sort-By-Default      VALUE "D".
+              88 LS-Sort-By-Name         VALUE "N".
+
+       PROCEDURE DIVISION USING LS-Parm-Data.
        0000-Mainline.
            PERFORM 1000-Begin-Job.
            PERFORM 2000-Process.
@@ -165,23 +528,151 @@
            GOBACK.
 
        1000-Begin-Job.
+      *    The restart checkpoint must be read before the cursor is
+      *    opened - the restart predicate in DB1-C1/DB1-C2's WHERE
+      *    clause is evaluated against HV-Restart-* at OPEN time, so
+      *    those host variables have to be populated from RESTRT first.
+           PERFORM 1100-Init-Selection-Criteria.
+           PERFORM 1300-Process-Restart-Checkpoint.
            PERFORM 9800-Connect-to-DB1.
            IF SQL-STATUS-OK
-              OPEN OUTPUT EMPRPT
+      *       The expected-row count has to be taken after CONNECT but
+      *       before the cursor is opened - it is a separate read
+      *       against VEMP, and counting it while DB1-C1/DB1-C2 is
+      *       already open would let the cursor's own FETCHes change
+      *       the table out from under the COUNT(*).
+              PERFORM 1200-Get-Expected-Row-Count
+              PERFORM 9820-Open-DB1-Cursor
+      *       Only extend EMPRPT/EMPEXTR when a prior checkpoint was
+      *       actually found - a restart request with nothing to
+      *       resume from (see 1300) is really a fresh run, and must
+      *       not append to whatever those files happened to hold.
+              IF WS-Restart-Checkpoint-Found
+                 OPEN EXTEND EMPRPT
+                 OPEN EXTEND EMPEXTR
+              ELSE
+                 OPEN OUTPUT EMPRPT
+                 OPEN OUTPUT EMPEXTR
+              END-IF
+              PERFORM 7050-Open-Run-History
+              OPEN OUTPUT EXCPFL
+              OPEN OUTPUT DEPTSUM
               PERFORM 6101-Setup-R1
               PERFORM 6110-Write-R1-Page-Header
               PERFORM 5000-Read-DB1
            END-IF.
 
+       1100-Init-Selection-Criteria.
+           EVALUATE TRUE
+              WHEN LS-Select-By-Dept
+                 MOVE LS-Select-Dept TO HV-Select-Dept
+              WHEN LS-Select-By-Range
+                 MOVE LS-Select-Emp-Low  TO HV-Select-Emp-Low
+                 MOVE LS-Select-Emp-High TO HV-Select-Emp-High
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       1200-Get-Expected-Row-Count.
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :HV-Expected-Row-Cnt
+                FROM VEMP
+               WHERE (:HV-Select-Dept = SPACES
+                      OR WORKDEPT = :HV-Select-Dept)
+                 AND (:HV-Select-Emp-Low = SPACES
+                      OR EMPNO >= :HV-Select-Emp-Low)
+                 AND (:HV-Select-Emp-High = SPACES
+                      OR EMPNO <= :HV-Select-Emp-High)
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+
+       1300-Process-Restart-Checkpoint.
+           IF LS-Restart-Requested
+              OPEN INPUT RESTRT
+              IF WS-Restrt-Status-OK
+                 PERFORM 1310-Read-Last-Checkpoint
+                    UNTIL WS-Restrt-Status-EOF
+                 CLOSE RESTRT
+              ELSE
+                 DISPLAY "*** WARNING *** RESTRT checkpoint file "
+                         "not found (status=" WS-Restrt-Status
+                         ") - starting this run from the beginning."
+              END-IF
+              IF WS-Restart-Checkpoint-Found
+      *          The checkpoint was written under whatever
+      *          selection/sort PARM the interrupted run was given -
+      *          resuming it under a different one would read from a
+      *          different WHERE/ORDER BY than the position describes
+      *          and silently drop or duplicate rows, so that has to
+      *          be caught before any of the checkpoint's fields are
+      *          trusted.
+                 PERFORM 1320-Validate-Restart-Parm
+                 IF WS-Restart-Parm-Is-Mismatched
+                    PERFORM 1330-Abort-Mismatched-Restart
+                 END-IF
+                 MOVE RESTRT-Last-Work-Dept  TO HV-Restart-Work-Dept
+                 MOVE RESTRT-Last-Emp-Number TO HV-Restart-Emp-Number
+                 MOVE RESTRT-Last-Name       TO HV-Restart-Last-Name
+                 MOVE RESTRT-First-Name      TO HV-Restart-First-Name
+                 MOVE RESTRT-Record-Cnt      TO WS-Employee-Record-Cnt
+                 MOVE RESTRT-Page-Cnt        TO R1-Page-Count
+                 MOVE RESTRT-Prev-Work-Dept  TO WS-Prev-Work-Dept
+                 MOVE RESTRT-Dept-Emp-Cnt    TO WS-Dept-Employee-Cnt
+              END-IF
+              OPEN EXTEND RESTRT
+           ELSE
+              OPEN OUTPUT RESTRT
+           END-IF.
+
+       1310-Read-Last-Checkpoint.
+           READ RESTRT
+              NOT AT END
+                 SET WS-Restart-Checkpoint-Found TO TRUE
+           END-READ.
+
+       1320-Validate-Restart-Parm.
+           IF RESTRT-Select-Mode     NOT = LS-Select-Mode
+              OR RESTRT-Select-Dept     NOT = LS-Select-Dept
+              OR RESTRT-Select-Emp-Low  NOT = LS-Select-Emp-Low
+              OR RESTRT-Select-Emp-High NOT = LS-Select-Emp-High
+              OR RESTRT-Sort-Mode       NOT = LS-Sort-Mode
+              SET WS-Restart-Parm-Is-Mismatched TO TRUE
+           END-IF.
+
+       1330-Abort-Mismatched-Restart.
+           DISPLAY "*** ERROR *** This run's selection/sort PARM does "
+                   "not match the checkpointed run's - refusing to "
+                   "resume against a different WHERE/ORDER BY.".
+           DISPLAY "Correct the PARM to match the interrupted run, or "
+                   "clear RESTRT and start a fresh run. Exiting.".
+           MOVE "Y" TO WS-Report-Partial-Flag.
+           PERFORM 7050-Open-Run-History.
+           PERFORM 7100-Write-Run-History.
+           CLOSE RUNHIST.
+           MOVE 8 TO RETURN-CODE.
+           GOBACK.
+
        2000-Process.
            PERFORM 2100-Process-Data
               UNTIL NOT SQL-STATUS-OK.
 
        2100-Process-Data.
+      *    The row fetched by the prior 5000-Read-DB1 (the priming
+      *    fetch in 1000-Begin-Job, or this paragraph's own tail
+      *    fetch below) is written to EMPRPT/EMPEXTR/DEPTSUM here,
+      *    and only then checkpointed - the checkpoint has to follow
+      *    the output, not the fetch, or a restart resumes past a row
+      *    that was never actually written to any output file.
            IF SQL-STATUS-OK
+              PERFORM 2120-Check-Dept-Break
               PERFORM 2110-Move-Detail-Data
               MOVE 1 TO R1-Line-Advance
               PERFORM 6100-Write-R1
+              PERFORM 2115-Write-Extract-Data
+              PERFORM 2140-Accumulate-Dept-Summary
+              ADD +1 TO WS-Dept-Employee-Cnt
+              PERFORM 7000-Write-Checkpoint
               PERFORM 5000-Read-DB1
            END-IF.
 
@@ -192,42 +683,285 @@
            MOVE HV-Last-Name TO R1-Last-Name.
            MOVE HV-Work-Dept TO R1-Work-Dept.
 
+       2115-Write-Extract-Data.
+           MOVE SPACES TO EMPEXTR-Record.
+           STRING FUNCTION TRIM(HV-Emp-Number)   DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-First-Name)    DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-Middle-Init)   DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-Last-Name)     DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-Work-Dept)     DELIMITED BY SIZE
+              INTO EMPEXTR-Record
+           END-STRING.
+           WRITE EMPEXTR-Record.
+
+       2120-Check-Dept-Break.
+      *    DB1-C2 (alphabetical roster) isn't in WORKDEPT order, so
+      *    department control breaks only make sense for the default
+      *    DB1-C1 run.
+           IF NOT LS-Sort-By-Name
+              IF HV-Work-Dept NOT = WS-Prev-Work-Dept
+                 IF WS-Prev-Work-Dept NOT = SPACES
+                    PERFORM 6150-Write-R1-Dept-Subtotal
+                 END-IF
+                 MOVE ZEROES TO WS-Dept-Employee-Cnt
+                 MOVE HV-Work-Dept TO WS-Prev-Work-Dept
+                 PERFORM 6160-Write-R1-Dept-Header
+              END-IF
+           END-IF.
+
+       2140-Accumulate-Dept-Summary.
+           SET WS-Dept-Idx TO 1.
+           SEARCH WS-Dept-Table-Entry
+              AT END
+                 IF WS-Dept-Table-Cnt < WS-Dept-Table-Max
+                    ADD +1 TO WS-Dept-Table-Cnt
+                    SET WS-Dept-Idx TO WS-Dept-Table-Cnt
+                    MOVE HV-Work-Dept
+                                TO WS-Dept-Table-Code (WS-Dept-Idx)
+                    MOVE ZERO
+                        TO WS-Dept-Table-Headcount (WS-Dept-Idx)
+                 ELSE
+                    DISPLAY "*** WARNING *** DEPTSUM table is full - "
+                            "department " HV-Work-Dept
+                            " headcount will not be tracked."
+                    SET WS-Dept-Idx TO 0
+                 END-IF
+              WHEN WS-Dept-Table-Code (WS-Dept-Idx) = HV-Work-Dept
+                 CONTINUE
+           END-SEARCH.
+           IF WS-Dept-Idx > 0
+              ADD +1 TO WS-Dept-Table-Headcount (WS-Dept-Idx)
+           END-IF.
+
        3000-End-Job.
-           EXEC SQL CLOSE DB1-C1 END-EXEC.
+           IF LS-Sort-By-Name
+              EXEC SQL CLOSE DB1-C2 END-EXEC
+           ELSE
+              EXEC SQL CLOSE DB1-C1 END-EXEC
+           END-IF.
            MOVE SQLCODE TO WS-SQL-STATUS.
 
            EXEC SQL CONNECT RESET END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
+      *    A final subtotal only belongs here when the department it
+      *    describes actually finished: NOT LS-Sort-By-Name, since
+      *    DB1-C2's alphabetical roster never runs control breaks and
+      *    a WS-Prev-Work-Dept left over from a checkpoint restored on
+      *    a restart that switched sort modes must not print a
+      *    phantom subtotal on a flat roster report; and
+      *    NOT WS-Report-Is-Partial, since a run that stopped on a
+      *    non-recoverable FETCH error (see 5000-Read-DB1) stopped
+      *    mid-department, not at a real control break - that
+      *    in-progress department's subtotal isn't complete yet and
+      *    gets finished on the next restart's own control-break/
+      *    end-of-job logic instead of being printed early here.
+           IF WS-Prev-Work-Dept NOT = SPACES
+              AND NOT LS-Sort-By-Name
+              AND NOT WS-Report-Is-Partial
+              PERFORM 6150-Write-R1-Dept-Subtotal
+           END-IF.
            MOVE WS-Employee-Record-Cnt TO R1-Total-Recs-Read.
            PERFORM 6130-Write-R1-Footer.
+           PERFORM 6170-Write-R1-Reconciliation.
+           IF WS-Report-Is-Partial
+              PERFORM 6180-Write-R1-Partial-Flag
+      *       Let a JCL step-condition or scheduler see the partial
+      *       run without having to open EMPRPT and look for the
+      *       footer message.
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 7100-Write-Run-History.
+           PERFORM 7200-Write-DeptSum-Report.
            CLOSE EMPRPT.
+           CLOSE EMPEXTR.
+           PERFORM 7300-Close-Restart-Checkpoint.
+           CLOSE RUNHIST.
+           CLOSE EXCPFL.
+           CLOSE DEPTSUM.
            DISPLAY EOJ-End-Message.
 
        5000-Read-DB1.
-           EXEC SQL FETCH DB1-C1
-              INTO
-                 :HV-Emp-Number,
-                 :HV-First-Name,
-                 :HV-Middle-Init,
-                 :HV-Last-Name,
-                 :HV-Work-Dept
-           END-EXEC.
+           PERFORM 5010-Fetch-DB1-Row.
+      *    A run of consecutive recoverable-warning rows (plausible
+      *    against a large VEMP table) is handled by looping here
+      *    instead of this paragraph calling itself, the same
+      *    PERFORM ... UNTIL style 2000-Process and
+      *    1300-Process-Restart-Checkpoint already use for their own
+      *    multi-row loops - a self-recursive retry would grow the
+      *    call stack by one frame per bad row instead of iterating.
+           PERFORM 5015-Log-And-Retry-Fetch
+              UNTIL NOT SQL-STATUS-WARNING.
+           EVALUATE TRUE
+              WHEN SQL-STATUS-OK
+                 ADD +1 TO WS-Employee-Record-Cnt
+              WHEN SQL-STATUS-NOT-FOUND
+                 CONTINUE
+              WHEN OTHER
+      *          Not recoverable - log it, stop fetching, and let
+      *          3000-End-Job print everything fetched so far with
+      *          the PARTIAL flag set instead of losing the run.
+                 PERFORM 8000-Log-Exception
+                 MOVE "Y" TO WS-Report-Partial-Flag
+                 SET SQL-STATUS-NOT-FOUND TO TRUE
+           END-EVALUATE.
+
+       5010-Fetch-DB1-Row.
+           IF LS-Sort-By-Name
+              EXEC SQL FETCH DB1-C2
+                 INTO
+                    :HV-Emp-Number,
+                    :HV-First-Name,
+                    :HV-Middle-Init,
+                    :HV-Last-Name,
+                    :HV-Work-Dept
+              END-EXEC
+           ELSE
+              EXEC SQL FETCH DB1-C1
+                 INTO
+                    :HV-Emp-Number,
+                    :HV-First-Name,
+                    :HV-Middle-Init,
+                    :HV-Last-Name,
+                    :HV-Work-Dept
+              END-EXEC
+           END-IF.
            MOVE SQLCODE TO WS-SQL-STATUS.
-           IF SQL-STATUS-OK
-              ADD +1 TO WS-Employee-Record-Cnt
+      *    Capture this fetch's own SQLCODE before anything in
+      *    5000-Read-DB1's EVALUATE (including the WHEN OTHER branch's
+      *    SET SQL-STATUS-NOT-FOUND, which forces WS-SQL-STATUS to 100
+      *    so the loop exits cleanly) has a chance to overwrite
+      *    WS-SQL-STATUS - RUNHIST's final SQLCODE has to reflect the
+      *    real failure, not the 100 that fakes out the fetch loop.
+           MOVE WS-SQL-STATUS TO WS-Final-Fetch-SQLCODE.
+
+       5015-Log-And-Retry-Fetch.
+      *    Recoverable - log this row and fetch the next one; the
+      *    surrounding PERFORM ... UNTIL in 5000-Read-DB1 keeps calling
+      *    this for as long as the fetches keep coming back WARNING.
+           PERFORM 8000-Log-Exception.
+           PERFORM 5010-Fetch-DB1-Row.
+
+       7000-Write-Checkpoint.
+           MOVE HV-Work-Dept           TO RESTRT-Last-Work-Dept.
+           MOVE HV-Emp-Number          TO RESTRT-Last-Emp-Number.
+           MOVE HV-Last-Name           TO RESTRT-Last-Name.
+           MOVE HV-First-Name          TO RESTRT-First-Name.
+           MOVE WS-Employee-Record-Cnt TO RESTRT-Record-Cnt.
+           MOVE R1-Page-Count          TO RESTRT-Page-Cnt.
+           MOVE R1-Line-Count          TO RESTRT-Line-Cnt.
+           MOVE WS-Prev-Work-Dept      TO RESTRT-Prev-Work-Dept.
+           MOVE WS-Dept-Employee-Cnt   TO RESTRT-Dept-Emp-Cnt.
+           MOVE LS-Select-Mode         TO RESTRT-Select-Mode.
+           MOVE LS-Select-Dept         TO RESTRT-Select-Dept.
+           MOVE LS-Select-Emp-Low      TO RESTRT-Select-Emp-Low.
+           MOVE LS-Select-Emp-High     TO RESTRT-Select-Emp-High.
+           MOVE LS-Sort-Mode           TO RESTRT-Sort-Mode.
+           WRITE RESTRT-Record.
+
+       7050-Open-Run-History.
+      *    RUNHIST is a cross-run log, not a per-run output, so it
+      *    always extends - but on the very first run anywhere (or
+      *    any run after the file's been purged) there is nothing
+      *    to extend yet; probe for that and create it instead of
+      *    silently losing every history record from here on. This is
+      *    shared by 1000-Begin-Job and 9800-Connect-to-DB1's failure
+      *    path, since a connection failure has to log to RUNHIST too.
+           OPEN EXTEND RUNHIST
+           IF NOT WS-Runhist-Status-OK
+              OPEN OUTPUT RUNHIST
+           END-IF.
+
+       7100-Write-Run-History.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CDT-Year               TO RUNHIST-Run-YY.
+           MOVE CDT-Month              TO RUNHIST-Run-MM.
+           MOVE CDT-Day                TO RUNHIST-Run-DD.
+           MOVE CDT-Hours              TO RUNHIST-Run-HH.
+           MOVE CDT-Minutes            TO RUNHIST-Run-MI.
+           MOVE CDT-Seconds            TO RUNHIST-Run-SS.
+           MOVE WS-Employee-Record-Cnt TO RUNHIST-Record-Cnt.
+           MOVE R1-Page-Count          TO RUNHIST-Page-Cnt.
+           MOVE WS-Final-Fetch-SQLCODE TO RUNHIST-Final-SQLCODE.
+           MOVE WS-Exception-Cnt       TO RUNHIST-Exception-Cnt.
+           MOVE WS-Report-Partial-Flag TO RUNHIST-Partial-Flag.
+           WRITE RUNHIST-Record.
+
+       7200-Write-DeptSum-Report.
+           MOVE DS-Page-Header TO DeptSum-Print-Line.
+           WRITE DeptSum-Print-Line
+              AFTER ADVANCING PAGE.
+           MOVE DS-Column-Header TO DeptSum-Print-Line.
+           WRITE DeptSum-Print-Line
+              AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO WS-Dept-Grand-Total.
+           PERFORM 7210-Write-DeptSum-Detail
+              VARYING WS-Dept-Idx FROM 1 BY 1
+                 UNTIL WS-Dept-Idx > WS-Dept-Table-Cnt.
+           MOVE WS-Dept-Grand-Total TO DS-Grand-Total.
+           MOVE DS-Total-Line TO DeptSum-Print-Line.
+           WRITE DeptSum-Print-Line
+              AFTER ADVANCING 2 LINES.
+      *    The accumulator table only reflects rows fetched in this
+      *    run, so on a restart that actually resumed from a
+      *    checkpoint it is missing whatever was processed before the
+      *    prior run stopped - flag that on the report rather than let
+      *    the headcounts silently understate staffing. A restart
+      *    request with no checkpoint found falls back to a full fresh
+      *    scan (see 1300-Process-Restart-Checkpoint), so that case is
+      *    complete and must not carry the disclaimer.
+           IF WS-Restart-Checkpoint-Found
+              MOVE DS-Restart-Note TO DeptSum-Print-Line
+              WRITE DeptSum-Print-Line
+                 AFTER ADVANCING 2 LINES
+           END-IF.
+
+       7210-Write-DeptSum-Detail.
+           MOVE WS-Dept-Table-Code (WS-Dept-Idx)
+                                  TO DS-Dept-Code.
+           MOVE WS-Dept-Table-Headcount (WS-Dept-Idx)
+                                  TO DS-Dept-Headcount.
+           ADD WS-Dept-Table-Headcount (WS-Dept-Idx)
+                                  TO WS-Dept-Grand-Total.
+           MOVE DS-Detail-Line TO DeptSum-Print-Line.
+           WRITE DeptSum-Print-Line
+              AFTER ADVANCING 1 LINES.
+
+       7300-Close-Restart-Checkpoint.
+           IF WS-Report-Is-Partial
+              CLOSE RESTRT
            ELSE
-              IF SQL-STATUS-NOT-FOUND
-                 NEXT SENTENCE
-              ELSE
-                 DISPLAY "*** WARNING ***"
-                 DISPLAY "There was a problem Fetching the cursor."
-                 DISPLAY "SQLCODE = " SQLCODE
-                 PERFORM 3000-End-Job
-                 MOVE 8 TO RETURN-CODE
-                 GOBACK
-              END-IF
+      *       The run finished cleanly end-to-end, so the per-row
+      *       checkpoint trail accumulated in RESTRT this run (and any
+      *       prior runs it was extending) has nothing left to resume
+      *       from - truncate it now instead of letting a future
+      *       restart's 1310-Read-Last-Checkpoint scan keep growing
+      *       with every run that never needed to resume.
+              CLOSE RESTRT
+              OPEN OUTPUT RESTRT
+              CLOSE RESTRT
            END-IF.
 
+       8000-Log-Exception.
+           ADD +1 TO WS-Exception-Cnt.
+           MOVE HV-Emp-Number TO EXCPFL-Emp-Number.
+           MOVE WS-SQL-STATUS TO EXCPFL-SQLCODE.
+           IF LS-Sort-By-Name
+              MOVE "Problem fetching DB1-C2 - see SQLCODE"
+                                 TO EXCPFL-Message
+           ELSE
+              MOVE "Problem fetching DB1-C1 - see SQLCODE"
+                                 TO EXCPFL-Message
+           END-IF.
+           WRITE EXCPFL-Record.
+           DISPLAY "*** WARNING ***".
+           DISPLAY "There was a problem Fetching the cursor.".
+           DISPLAY "SQLCODE = " WS-SQL-STATUS.
+           DISPLAY "Last Emp Number = " HV-Emp-Number.
+
        6100-Write-R1.
            IF R1-Line-Count + R1-Line-Advance > R1-Max-Lines
               PERFORM 6110-Write-R1-Page-Header
@@ -261,6 +995,27 @@
               AFTER ADVANCING R1-Line-Advance LINES.
            ADD R1-Line-Advance TO R1-Line-Count.
 
+       6150-Write-R1-Dept-Subtotal.
+           IF R1-Line-Count + 2 > R1-Max-Lines
+              PERFORM 6110-Write-R1-Page-Header
+           END-IF.
+           MOVE WS-Prev-Work-Dept    TO R1-DS-Work-Dept.
+           MOVE WS-Dept-Employee-Cnt TO R1-DS-Dept-Cnt.
+           MOVE R1-Dept-Subtotal TO Print-Line.
+           WRITE Print-Line
+              AFTER ADVANCING 2 LINES.
+           ADD 2 TO R1-Line-Count.
+
+       6160-Write-R1-Dept-Header.
+           IF R1-Line-Count + 2 > R1-Max-Lines
+              PERFORM 6110-Write-R1-Page-Header
+           END-IF.
+           MOVE HV-Work-Dept TO R1-DH-Work-Dept.
+           MOVE R1-Dept-Header TO Print-Line.
+           WRITE Print-Line
+              AFTER ADVANCING 2 LINES.
+           ADD 2 TO R1-Line-Count.
+
        6130-Write-R1-Footer.
            IF R1-Line-Count + 3 > R1-Max-Lines
               PERFORM 6110-Write-R1-Page-Header
@@ -270,6 +1025,29 @@
               AFTER ADVANCING 2 LINES.
            PERFORM 6140-Display-EOJ-Messages.
 
+       6170-Write-R1-Reconciliation.
+           MOVE HV-Expected-Row-Cnt    TO R1-FR-Expected-Cnt.
+           MOVE WS-Employee-Record-Cnt TO R1-FR-Reported-Cnt.
+           IF HV-Expected-Row-Cnt = WS-Employee-Record-Cnt
+              MOVE "MATCH"    TO R1-FR-Result
+           ELSE
+              MOVE "MISMATCH" TO R1-FR-Result
+           END-IF.
+           IF R1-Line-Count + 1 > R1-Max-Lines
+              PERFORM 6110-Write-R1-Page-Header
+           END-IF.
+           MOVE R1-Footer2-Recon TO Print-Line.
+           WRITE Print-Line
+              AFTER ADVANCING 1 LINES.
+
+       6180-Write-R1-Partial-Flag.
+           IF R1-Line-Count + 1 > R1-Max-Lines
+              PERFORM 6110-Write-R1-Page-Header
+           END-IF.
+           MOVE R1-Footer3-Partial TO Print-Line.
+           WRITE Print-Line
+              AFTER ADVANCING 1 LINES.
+
        6140-Display-EOJ-Messages.
            DISPLAY EOJ-End-Message.
 
@@ -280,6 +1058,16 @@
            ELSE
               DISPLAY "*** The DB connection is not valid!***"
               DISPLAY "Exiting the program.!"
+      *       A connection failure still has to leave a RUNHIST trail
+      *       - it is the one failure mode a shop watching run
+      *       success/failure trends would most want recorded - so log
+      *       it here instead of falling straight through to GOBACK.
+              MOVE WS-SQL-STATUS TO WS-Final-Fetch-SQLCODE
+              MOVE "Y" TO WS-Report-Partial-Flag
+              PERFORM 7050-Open-Run-History
+              PERFORM 7100-Write-Run-History
+              CLOSE RUNHIST
+              MOVE 8 TO RETURN-CODE
               GOBACK
            END-IF.
 
@@ -288,10 +1076,28 @@
 
        9812-Create-Connection-To-DB1.
            IF SQL-STATUS-OK
-              PERFORM 9816-Create-Cursor-DB1
-              IF SQL-STATUS-OK
-                 PERFORM 9818-Open-Cursor-DB1
-              END-IF
+              CALL "GETDBID" USING LS-Environment,
+                                    HV-DB-Target,
+                                    HV-DB-Userid,
+                                    HV-DB-Password
+              END-CALL
+              EXEC SQL
+                 CONNECT TO :HV-DB-Target
+                    USER :HV-DB-Userid
+                    USING :HV-DB-Password
+              END-EXEC
+              MOVE SQLCODE TO WS-SQL-STATUS
+           END-IF.
+
+       9820-Open-DB1-Cursor.
+      *    Split out from the old 9812 chain so the CONNECT and the
+      *    cursor OPEN are two separate, independently-timed steps -
+      *    1000-Begin-Job now runs 1200-Get-Expected-Row-Count between
+      *    them, so the COUNT(*) reflects VEMP before DB1-C1/DB1-C2
+      *    starts fetching from it.
+           PERFORM 9816-Create-Cursor-DB1.
+           IF SQL-STATUS-OK
+              PERFORM 9818-Open-Cursor-DB1
            END-IF.
 
        9816-Create-Cursor-DB1.
@@ -301,5 +1107,9 @@
       *     MOVE "DESIGNER" TO HV-Job-Title.
 
        9818-Open-Cursor-DB1.
-           EXEC SQL OPEN DB1-C1 END-EXEC.
+           IF LS-Sort-By-Name
+              EXEC SQL OPEN DB1-C2 END-EXEC
+           ELSE
+              EXEC SQL OPEN DB1-C1 END-EXEC
+           END-IF.
            MOVE SQLCODE TO WS-SQL-STATUS.
\ No newline at end of file
